@@ -0,0 +1,76 @@
+001000 IDENTIFICATION DIVISION.
+001100 PROGRAM-ID.     AuditLog.
+001200 AUTHOR.         J PELLETIER.
+001300 INSTALLATION.   REGISTRAR SYSTEMS.
+001400 DATE-WRITTEN.   2026-08-09.
+001500 DATE-COMPILED.
+001600*----------------------------------------------------------------*
+001700*  MODIFICATION HISTORY                                          *
+001800*  2026-08-09  JP  INITIAL VERSION - SHARED AUDIT-LOGGING      *
+001900*                  ROUTINE CALLED BY EVERY PROGRAM THAT TOUCHES*
+002000*                  STUDENTFILE.                              *
+002050*  2026-08-09  JP  AUDITFILE NOW STAYS OPEN ACROSS CALLS       *
+002060*                  INSTEAD OF REOPENING/CLOSING PER RECORD -   *
+002070*                  CALLERS MUST CALL THE "AUDITCLOSE" ENTRY    *
+002080*                  POINT ONCE AT END OF JOB TO CLOSE IT.       *
+002100*----------------------------------------------------------------*
+002200*
+002300*    THIS SUBPROGRAM APPENDS ONE ENTRY TO AUDIT.LOG FOR EVERY
+002400*    STUDENTID A CALLING PROGRAM READS, ADDS, CHANGES, DELETES,
+002500*    VALIDATES OR REJECTS.  CALLERS PASS THEIR JOB NAME, THE
+002600*    STUDENTID INVOLVED, AND A ONE-CHARACTER ACTION CODE.
+002610*
+002620*    AUDITFILE IS OPENED ON THE FIRST CALL AND LEFT OPEN SO A
+002630*    JOB WRITING TENS OF THOUSANDS OF RECORDS DOES NOT PAY AN
+002640*    OPEN/CLOSE PER RECORD.  EACH CALLING MAINLINE MUST CALL
+002650*    THE "AUDITCLOSE" ENTRY POINT ONCE, AT END OF JOB, TO
+002660*    FLUSH AND CLOSE THE LOG.
+002700*
+002800 ENVIRONMENT DIVISION.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT AuditFile ASSIGN TO "AUDIT.LOG"
+003200            ORGANIZATION IS LINE SEQUENTIAL.
+003300
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  AuditFile.
+003700     COPY AUDITREC.CPY.
+003800
+003900 WORKING-STORAGE SECTION.
+004000 01  AL-Today                 PIC 9(06).
+004100 01  AL-Now                   PIC 9(08).
+004150 01  AL-FileOpenSw            PIC X       VALUE "N".
+004160     88  AL-FileOpen             VALUE "Y".
+004200
+004300 LINKAGE SECTION.
+004400 01  AL-JobName               PIC X(08).
+004500 01  AL-StudentId             PIC 9(07).
+004600 01  AL-Action                PIC X(01).
+004700
+004800 PROCEDURE DIVISION USING AL-JobName AL-StudentId AL-Action.
+004900*----------------------------------------------------------------*
+005000 0000-MAINLINE.
+005100*----------------------------------------------------------------*
+005150     IF NOT AL-FileOpen
+005160        OPEN EXTEND AuditFile
+005170        SET AL-FileOpen TO TRUE
+005180     END-IF
+005200     ACCEPT AL-Today FROM DATE.
+005300     ACCEPT AL-Now   FROM TIME.
+005500     MOVE AL-JobName     TO Audit-JobName.
+005600     MOVE AL-Today       TO Audit-Date.
+005700     MOVE AL-Now         TO Audit-Time.
+005800     MOVE AL-StudentId   TO Audit-StudentId.
+005900     MOVE AL-Action      TO Audit-Action.
+006000     WRITE AuditLogRecord.
+006200     GOBACK.
+006300*----------------------------------------------------------------*
+006400 ENTRY "AuditClose".
+006500*----------------------------------------------------------------*
+006600 9000-CLOSE-ENTRY.
+006700     IF AL-FileOpen
+006800        CLOSE AuditFile
+006900        SET AL-FileOpenSw TO "N"
+007000     END-IF
+007100     GOBACK.
