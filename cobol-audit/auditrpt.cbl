@@ -0,0 +1,193 @@
+001000 IDENTIFICATION DIVISION.
+001100 PROGRAM-ID.     AuditReport.
+001200 AUTHOR.         J PELLETIER.
+001300 INSTALLATION.   REGISTRAR SYSTEMS.
+001400 DATE-WRITTEN.   2026-08-09.
+001500 DATE-COMPILED.
+001600*----------------------------------------------------------------*
+001700*  MODIFICATION HISTORY                                          *
+001800*  2026-08-09  JP  INITIAL VERSION - DAILY AUDIT ACTIVITY    *
+001900*                  SUMMARY BY JOB NAME AND ACTION TYPE.     *
+002000*----------------------------------------------------------------*
+002100*
+002200*    THIS PROGRAM READS AUDIT.LOG AND PRINTS A SUMMARY OF TODAY'S
+002300*    ACTIVITY, BROKEN OUT BY THE JOB THAT TOUCHED STUDENTFILE AND
+002400*    THE ACTION IT PERFORMED (READ, ADD, CHANGE, DELETE, VALIDATE,
+002500*    REJECT).
+002600*
+002700 ENVIRONMENT DIVISION.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT AuditFile ASSIGN TO "AUDIT.LOG"
+003100            ORGANIZATION IS LINE SEQUENTIAL.
+003200
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  AuditFile.
+003600     COPY AUDITREC.CPY.
+003700
+003800 WORKING-STORAGE SECTION.
+003900 01  AR-SWITCHES.
+004000     02  AR-End-Of-Audit-Sw   PIC X       VALUE "N".
+004100         88  AR-End-Of-Audit     VALUE "Y".
+004200
+004300 01  AR-Today                 PIC 9(06).
+004400
+004500 01  AR-Entry-Count           PIC 9(03)   COMP    VALUE ZERO.
+004600
+004700 01  AR-SUMMARY-TABLE.
+004800     02  AR-Summary-Entry OCCURS 50 TIMES
+004900                           INDEXED BY AR-Idx.
+005000         03  AR-Sum-Job        PIC X(08).
+005100         03  AR-Sum-Action     PIC X(01).
+005200         03  AR-Sum-Count      PIC 9(07)   COMP.
+005300
+005400 01  AR-Found-Sw               PIC X       VALUE "N".
+005500     88  AR-Entry-Found            VALUE "Y".
+005600
+005700 01  AR-ACTION-DESC.
+005800     02  FILLER                PIC X(10)   VALUE "READ      ".
+005900     02  FILLER                PIC X(10)   VALUE "ADD       ".
+006000     02  FILLER                PIC X(10)   VALUE "CHANGE    ".
+006100     02  FILLER                PIC X(10)   VALUE "DELETE    ".
+006200     02  FILLER                PIC X(10)   VALUE "VALIDATE  ".
+006300     02  FILLER                PIC X(10)   VALUE "REJECT    ".
+006400     02  FILLER                PIC X(10)   VALUE "UNKNOWN   ".
+006500
+006600 01  AR-ACTION-DESC-TBL REDEFINES AR-ACTION-DESC.
+006700     02  AR-Action-Text OCCURS 7 TIMES    PIC X(10).
+006800
+006900 01  AR-HEADING-LINE.
+007000     02  FILLER                PIC X(28)   VALUE
+007100             "DAILY AUDIT ACTIVITY SUMMARY".
+007200
+007300 01  AR-COLUMN-HEADING.
+007400     02  FILLER                PIC X(10)   VALUE "JOB NAME  ".
+007500     02  FILLER                PIC X(12)   VALUE "ACTION      ".
+007600     02  FILLER                PIC X(06)   VALUE "COUNT ".
+007700
+007800 01  AR-DETAIL-LINE.
+007900     02  AR-Det-Job             PIC X(10).
+008000     02  AR-Det-Action          PIC X(12).
+008100     02  AR-Det-Count           PIC ZZ,ZZ9.
+008200
+008300 PROCEDURE DIVISION.
+008400*----------------------------------------------------------------*
+008500 0000-MAINLINE.
+008600*----------------------------------------------------------------*
+008700     PERFORM 1000-INITIALIZE
+008800         THRU 1000-INITIALIZE-EXIT.
+008900     PERFORM 2000-BUILD-SUMMARY
+009000         THRU 2000-BUILD-SUMMARY-EXIT
+009100         UNTIL AR-End-Of-Audit.
+009200     PERFORM 8000-PRINT-SUMMARY
+009300         THRU 8000-PRINT-SUMMARY-EXIT.
+009400     PERFORM 9999-EXIT
+009500         THRU 9999-EXIT-EXIT.
+009600     STOP RUN.
+009700
+009800*----------------------------------------------------------------*
+009900 1000-INITIALIZE.
+010000*----------------------------------------------------------------*
+010100     ACCEPT AR-Today FROM DATE.
+010200     OPEN INPUT AuditFile.
+010300     PERFORM 1100-READ-AUDIT
+010400         THRU 1100-READ-AUDIT-EXIT.
+010500 1000-INITIALIZE-EXIT.
+010600     EXIT.
+010700
+010800*----------------------------------------------------------------*
+010900 1100-READ-AUDIT.
+011000*----------------------------------------------------------------*
+011100     READ AuditFile
+011200         AT END
+011300             SET AR-End-Of-Audit TO TRUE
+011400     END-READ.
+011500 1100-READ-AUDIT-EXIT.
+011600     EXIT.
+011700
+011800*----------------------------------------------------------------*
+011900 2000-BUILD-SUMMARY.
+012000*----------------------------------------------------------------*
+012100     IF Audit-Date = AR-Today
+012200         PERFORM 2100-ACCUMULATE-ENTRY
+012300             THRU 2100-ACCUMULATE-ENTRY-EXIT
+012400     END-IF.
+012500     PERFORM 1100-READ-AUDIT
+012600         THRU 1100-READ-AUDIT-EXIT.
+012700 2000-BUILD-SUMMARY-EXIT.
+012800     EXIT.
+012900
+013000*----------------------------------------------------------------*
+013100 2100-ACCUMULATE-ENTRY.
+013200*----------------------------------------------------------------*
+013300     MOVE "N" TO AR-Found-Sw.
+013400     IF AR-Entry-Count > ZERO
+013500         SET AR-Idx TO 1
+013600         SEARCH AR-Summary-Entry
+013700             AT END
+013800                 CONTINUE
+013900             WHEN AR-Sum-Job (AR-Idx) = Audit-JobName
+014000                  AND AR-Sum-Action (AR-Idx) = Audit-Action
+014100                 SET AR-Entry-Found TO TRUE
+014200         END-SEARCH
+014300     END-IF.
+014400     IF AR-Entry-Found
+014500         ADD 1 TO AR-Sum-Count (AR-Idx)
+014600     ELSE
+014700         ADD 1 TO AR-Entry-Count
+014800         SET AR-Idx TO AR-Entry-Count
+014900         MOVE Audit-JobName TO AR-Sum-Job (AR-Idx)
+015000         MOVE Audit-Action  TO AR-Sum-Action (AR-Idx)
+015100         MOVE 1             TO AR-Sum-Count (AR-Idx)
+015200     END-IF.
+015300 2100-ACCUMULATE-ENTRY-EXIT.
+015400     EXIT.
+015500
+015600*----------------------------------------------------------------*
+015700 8000-PRINT-SUMMARY.
+015800*----------------------------------------------------------------*
+015900     DISPLAY AR-HEADING-LINE.
+016000     DISPLAY AR-COLUMN-HEADING.
+016100     IF AR-Entry-Count > ZERO
+016200         SET AR-Idx TO 1
+016300         PERFORM 8100-PRINT-ONE-ENTRY
+016400             THRU 8100-PRINT-ONE-ENTRY-EXIT
+016500             VARYING AR-Idx FROM 1 BY 1
+016600             UNTIL AR-Idx > AR-Entry-Count
+016700     END-IF.
+016800 8000-PRINT-SUMMARY-EXIT.
+016900     EXIT.
+017000
+017100*----------------------------------------------------------------*
+017200 8100-PRINT-ONE-ENTRY.
+017300*----------------------------------------------------------------*
+017400     MOVE AR-Sum-Job (AR-Idx)    TO AR-Det-Job.
+017500     PERFORM 8200-LOOKUP-ACTION-TEXT
+017600         THRU 8200-LOOKUP-ACTION-TEXT-EXIT.
+017700     MOVE AR-Sum-Count (AR-Idx)  TO AR-Det-Count.
+017800     DISPLAY AR-DETAIL-LINE.
+017900 8100-PRINT-ONE-ENTRY-EXIT.
+018000     EXIT.
+018100
+018200*----------------------------------------------------------------*
+018300 8200-LOOKUP-ACTION-TEXT.
+018400*----------------------------------------------------------------*
+018500     EVALUATE AR-Sum-Action (AR-Idx)
+018600         WHEN "R" MOVE AR-Action-Text (1) TO AR-Det-Action
+018700         WHEN "A" MOVE AR-Action-Text (2) TO AR-Det-Action
+018800         WHEN "C" MOVE AR-Action-Text (3) TO AR-Det-Action
+018900         WHEN "D" MOVE AR-Action-Text (4) TO AR-Det-Action
+019000         WHEN "V" MOVE AR-Action-Text (5) TO AR-Det-Action
+019100         WHEN "J" MOVE AR-Action-Text (6) TO AR-Det-Action
+019200         WHEN OTHER MOVE AR-Action-Text (7) TO AR-Det-Action
+019300     END-EVALUATE.
+019400 8200-LOOKUP-ACTION-TEXT-EXIT.
+019500     EXIT.
+019600
+019700*----------------------------------------------------------------*
+019800 9999-EXIT.
+019900*----------------------------------------------------------------*
+020000     CLOSE AuditFile.
+020100 9999-EXIT-EXIT.
+020200     EXIT.
