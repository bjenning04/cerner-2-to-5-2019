@@ -0,0 +1,290 @@
+001000 IDENTIFICATION DIVISION.
+001100 PROGRAM-ID.     RosterRpt.
+001200 AUTHOR.         J PELLETIER.
+001300 INSTALLATION.   REGISTRAR SYSTEMS.
+001400 DATE-WRITTEN.   2026-08-09.
+001500 DATE-COMPILED.
+001600*----------------------------------------------------------------*
+001700*  MODIFICATION HISTORY                                         *
+001800*  2026-08-09  JP  INITIAL VERSION - COURSE ROSTER REPORT,      *
+001900*                  BREAKS ON COURSECODE AFTER AN INTERNAL SORT. *
+001910*  2026-08-09  JP  NOW READS STUDENTS.VAL (EDITVAL'S OUTPUT)    *
+001920*                  INSTEAD OF STUDENTS.DAT DIRECTLY; DROPPED    *
+001930*                  THE UNUSED NEW-PAGE MNEMONIC-NAME.           *
+001940*  2026-08-09  JP  SORTRECORD/SORTEDRECORD REORDERED TO MATCH   *
+001950*                  STUDENTDETAILS' FIELD ORDER - SORT USING     *
+001960*                  MOVES BY POSITION, NOT BY NAME, SO A         *
+001970*                  MISMATCHED SD LAYOUT SCRAMBLED EVERY FIELD.  *
+001980*  2026-08-09  JP  CALLS AUDITCLOSE ONCE AT 9999-EXIT NOW THAT  *
+001990*                  AUDITLOG KEEPS AUDIT.LOG OPEN ACROSS CALLS.  *
+002000*----------------------------------------------------------------*
+002100*
+002200*    THIS PROGRAM PRODUCES A PAGE-FORMATTED CLASS ROSTER FROM
+002300*    STUDENTS.VAL.  THE FILE IS SORTED INTO COURSECODE SEQUENCE,
+002400*    A HEADING IS PRINTED FOR EACH COURSE, STUDENTS ARE LISTED
+002500*    UNDERNEATH, AND A SUBTOTAL PRINTS ON THE COURSECODE BREAK
+002600*    WITH A GRAND TOTAL AT END OF REPORT.
+002700*
+002800 ENVIRONMENT DIVISION.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT StudentFile   ASSIGN TO "STUDENTS.VAL"
+003410            ORGANIZATION IS INDEXED
+003420            ACCESS MODE IS SEQUENTIAL
+003500            RECORD KEY IS StudentId.
+003600
+003700     SELECT SortWorkFile  ASSIGN TO "ROSTSORT.WRK".
+003710
+003720     SELECT SortedFile    ASSIGN TO "ROSTSORT.OUT"
+003730            ORGANIZATION IS LINE SEQUENTIAL.
+003740
+003750     SELECT CourseFile    ASSIGN TO "COURSES.DAT"
+003760            ORGANIZATION IS INDEXED
+003770            ACCESS MODE IS RANDOM
+003780            RECORD KEY IS CourseCode OF CourseRecord.
+003790
+003795     SELECT DemoFile      ASSIGN TO "STUDENTDEMO.DAT"
+003796            ORGANIZATION IS INDEXED
+003797            ACCESS MODE IS RANDOM
+003798            RECORD KEY IS Demo-StudentId.
+003800
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  StudentFile.
+004200     COPY STUDENT.CPY.
+004300
+004400 SD  SortWorkFile.
+004500 01  SortRecord.
+004600     02  SortStudentId        PIC 9(7).
+004700     02  SortSurname          PIC X(8).
+004800     02  SortInitials         PIC XX.
+004900     02  SortCourseCode       PIC X(4).
+005000     02  SortGender           PIC X.
+005005
+005010 FD  SortedFile.
+005020 01  SortedRecord.
+005030     02  SrtStudentId         PIC 9(7).
+005040     02  SrtSurname           PIC X(8).
+005050     02  SrtInitials          PIC XX.
+005060     02  SrtCourseCode        PIC X(4).
+005070     02  SrtGender            PIC X.
+005080
+005090 FD  CourseFile.
+005095     COPY COURSE.CPY.
+005096
+005097 FD  DemoFile.
+005098     COPY DEMOREC.CPY.
+005100
+005200 WORKING-STORAGE SECTION.
+005210 01  JobName               PIC X(08)   VALUE "ROSTRPT".
+005220
+005300 01  RR-SWITCHES.
+005400     02  RR-End-Of-Sort-Sw    PIC X       VALUE "N".
+005500         88  RR-End-Of-Sort       VALUE "Y".
+005510     02  RR-No-Such-Course-Sw PIC X       VALUE "N".
+005520         88  RR-No-Such-Course    VALUE "Y".
+005530     02  RR-No-Such-Demo-Sw   PIC X       VALUE "N".
+005540         88  RR-No-Such-Demo      VALUE "Y".
+005600
+005700 01  RR-COUNTERS.
+005800     02  RR-Course-Count      PIC 9(05)   COMP    VALUE ZERO.
+005900     02  RR-Grand-Count       PIC 9(07)   COMP    VALUE ZERO.
+006000     02  RR-Line-Count        PIC 9(02)   COMP    VALUE ZERO.
+006100     02  RR-Page-Count        PIC 9(03)   COMP    VALUE ZERO.
+006200
+006300 01  RR-BREAK-FIELDS.
+006400     02  RR-Prior-Course-Code PIC X(04)   VALUE SPACES.
+006500
+006600 01  RR-HEADING-LINE-1.
+006700     02  FILLER               PIC X(10)   VALUE "COURSE ROS".
+006800     02  FILLER               PIC X(10)   VALUE "TER REPORT".
+006900     02  FILLER               PIC X(10)   VALUE SPACES.
+007000     02  FILLER               PIC X(06)   VALUE "PAGE  ".
+007100     02  RR-Page-Out          PIC ZZ9.
+007200
+007300 01  RR-HEADING-LINE-2.
+007400     02  FILLER               PIC X(14)   VALUE "COURSE CODE: ".
+007500     02  RR-Heading-Course    PIC X(04).
+007510     02  FILLER               PIC X(03)   VALUE SPACES.
+007520     02  RR-Heading-Title     PIC X(20).
+007530     02  FILLER               PIC X(03)   VALUE SPACES.
+007540     02  RR-Heading-Dept      PIC X(10).
+007600
+007700 01  RR-COLUMN-HEADING.
+007800     02  FILLER               PIC X(10)   VALUE "SURNAME   ".
+007900     02  FILLER               PIC X(06)   VALUE "INITL ".
+008000     02  FILLER               PIC X(12)   VALUE "STUDENT ID  ".
+008010     02  FILLER               PIC X(12)   VALUE "PHONE       ".
+008100
+008200 01  RR-DETAIL-LINE.
+008300     02  RR-Det-Surname        PIC X(10).
+008400     02  RR-Det-Initials       PIC X(06).
+008500     02  RR-Det-StudentId      PIC 9(07).
+008510     02  FILLER                PIC X(02)   VALUE SPACES.
+008520     02  RR-Det-Phone          PIC X(10).
+008600
+008700 01  RR-SUBTOTAL-LINE.
+008800     02  FILLER               PIC X(14)   VALUE "  STUDENTS IN ".
+008900     02  RR-Sub-Course         PIC X(04).
+009000     02  FILLER               PIC X(04)   VALUE " -- ".
+009100     02  RR-Sub-Count          PIC ZZ,ZZ9.
+009200
+009300 01  RR-GRANDTOTAL-LINE.
+009310     02  FILLER         PIC X(20) VALUE "TOTAL STUDENTS ALL".
+009400     02  FILLER         PIC X(14) VALUE " COURSES ---- ".
+009600     02  RR-Grand-Out          PIC ZZ,ZZ9.
+009700
+009800 PROCEDURE DIVISION.
+009900*----------------------------------------------------------------*
+010000 0000-MAINLINE.
+010100*----------------------------------------------------------------*
+010200     PERFORM 1000-INITIALIZE
+010300         THRU 1000-INITIALIZE-EXIT.
+010400     PERFORM 2000-PROCESS-ROSTER
+010500         THRU 2000-PROCESS-ROSTER-EXIT
+010600         UNTIL RR-End-Of-Sort.
+010700     PERFORM 3000-FINISH-COURSE
+010800         THRU 3000-FINISH-COURSE-EXIT.
+010900     PERFORM 8000-PRINT-GRAND-TOTAL
+011000         THRU 8000-PRINT-GRAND-TOTAL-EXIT.
+011100     PERFORM 9999-EXIT
+011200         THRU 9999-EXIT-EXIT.
+011300     STOP RUN.
+011400
+011500*----------------------------------------------------------------*
+011600 1000-INITIALIZE.
+011700*----------------------------------------------------------------*
+011800     SORT SortWorkFile
+011900         ON ASCENDING KEY SortCourseCode
+012000         USING StudentFile
+012100         GIVING SortedFile.
+012150     OPEN INPUT SortedFile.
+012160     OPEN INPUT CourseFile.
+012170     OPEN INPUT DemoFile.
+012300     PERFORM 1100-READ-SORT-FILE
+012400         THRU 1100-READ-SORT-FILE-EXIT.
+012500 1000-INITIALIZE-EXIT.
+012600     EXIT.
+012700
+012800*----------------------------------------------------------------*
+012900 1100-READ-SORT-FILE.
+013000*----------------------------------------------------------------*
+013100     READ SortedFile
+013200         AT END
+013300             SET RR-End-Of-Sort TO TRUE
+013400     END-READ.
+013500 1100-READ-SORT-FILE-EXIT.
+013600     EXIT.
+013700
+013800*----------------------------------------------------------------*
+013900 2000-PROCESS-ROSTER.
+014000*----------------------------------------------------------------*
+014100     IF SrtCourseCode NOT = RR-Prior-Course-Code
+014200         IF RR-Prior-Course-Code NOT = SPACES
+014300             PERFORM 3000-FINISH-COURSE
+014400                 THRU 3000-FINISH-COURSE-EXIT
+014500         END-IF
+014600         PERFORM 2100-START-NEW-COURSE
+014700             THRU 2100-START-NEW-COURSE-EXIT
+014800     END-IF.
+014900     PERFORM 2200-PRINT-DETAIL
+015000         THRU 2200-PRINT-DETAIL-EXIT.
+015100     PERFORM 1100-READ-SORT-FILE
+015200         THRU 1100-READ-SORT-FILE-EXIT.
+015300 2000-PROCESS-ROSTER-EXIT.
+015400     EXIT.
+015500
+015600*----------------------------------------------------------------*
+015700 2100-START-NEW-COURSE.
+015800*----------------------------------------------------------------*
+015900     ADD 1 TO RR-Page-Count.
+016000     MOVE RR-Page-Count      TO RR-Page-Out.
+016100     MOVE SrtCourseCode     TO RR-Heading-Course
+016200                                RR-Prior-Course-Code.
+016210     PERFORM 2150-LOOKUP-COURSE
+016220         THRU 2150-LOOKUP-COURSE-EXIT.
+016300     DISPLAY RR-HEADING-LINE-1.
+016400     DISPLAY RR-HEADING-LINE-2.
+016500     DISPLAY RR-COLUMN-HEADING.
+016600     MOVE ZERO TO RR-Course-Count.
+016700 2100-START-NEW-COURSE-EXIT.
+016800     EXIT.
+016900
+016910*----------------------------------------------------------------*
+016920 2150-LOOKUP-COURSE.
+016930*----------------------------------------------------------------*
+016940     MOVE "N" TO RR-No-Such-Course-Sw.
+016950     MOVE SrtCourseCode TO CourseCode OF CourseRecord.
+016960     READ CourseFile
+016970         INVALID KEY
+016980             SET RR-No-Such-Course TO TRUE
+016990     END-READ.
+017000     IF RR-No-Such-Course
+017010         MOVE "** UNKNOWN COURSE **" TO RR-Heading-Title
+017020         MOVE SPACES                 TO RR-Heading-Dept
+017030     ELSE
+017040         MOVE CourseTitle             TO RR-Heading-Title
+017050         MOVE Department              TO RR-Heading-Dept
+017060     END-IF.
+017070 2150-LOOKUP-COURSE-EXIT.
+017080     EXIT.
+017090
+017095*----------------------------------------------------------------*
+017096 2180-LOOKUP-DEMOGRAPHICS.
+017097*----------------------------------------------------------------*
+017098     MOVE "N" TO RR-No-Such-Demo-Sw.
+017099     MOVE SrtStudentId TO Demo-StudentId.
+017101     READ DemoFile
+017102         INVALID KEY
+017103             SET RR-No-Such-Demo TO TRUE
+017104     END-READ.
+017105     IF RR-No-Such-Demo
+017106         MOVE SPACES      TO RR-Det-Phone
+017107     ELSE
+017108         MOVE Demo-Phone  TO RR-Det-Phone
+017109     END-IF.
+017110 2180-LOOKUP-DEMOGRAPHICS-EXIT.
+017120     EXIT.
+017130
+017140*----------------------------------------------------------------*
+017150 2200-PRINT-DETAIL.
+017200*----------------------------------------------------------------*
+017300     MOVE SrtSurname        TO RR-Det-Surname.
+017400     MOVE SrtInitials       TO RR-Det-Initials.
+017500     MOVE SrtStudentId      TO RR-Det-StudentId.
+017510     PERFORM 2180-LOOKUP-DEMOGRAPHICS
+017520         THRU 2180-LOOKUP-DEMOGRAPHICS-EXIT.
+017600     DISPLAY RR-DETAIL-LINE.
+017650     CALL "AuditLog" USING JobName SrtStudentId "R".
+017700     ADD 1 TO RR-Course-Count
+017800              RR-Grand-Count.
+017900 2200-PRINT-DETAIL-EXIT.
+018000     EXIT.
+018100
+018200*----------------------------------------------------------------*
+018300 3000-FINISH-COURSE.
+018400*----------------------------------------------------------------*
+018500     IF RR-Prior-Course-Code NOT = SPACES
+018600         MOVE RR-Prior-Course-Code TO RR-Sub-Course
+018700         MOVE RR-Course-Count      TO RR-Sub-Count
+018800         DISPLAY RR-SUBTOTAL-LINE
+018900         DISPLAY SPACE
+019000     END-IF.
+019100 3000-FINISH-COURSE-EXIT.
+019200     EXIT.
+019300
+019400*----------------------------------------------------------------*
+019500 8000-PRINT-GRAND-TOTAL.
+019600*----------------------------------------------------------------*
+019700     MOVE RR-Grand-Count      TO RR-Grand-Out.
+019800     DISPLAY RR-GRANDTOTAL-LINE.
+019900 8000-PRINT-GRAND-TOTAL-EXIT.
+020000     EXIT.
+020100
+020200*----------------------------------------------------------------*
+020300 9999-EXIT.
+020400*----------------------------------------------------------------*
+020450     CALL "AuditClose".
+020500     CLOSE SortedFile CourseFile DemoFile.
+020600 9999-EXIT-EXIT.
+020700     EXIT.
