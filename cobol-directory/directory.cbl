@@ -0,0 +1,257 @@
+001000 IDENTIFICATION DIVISION.
+001100 PROGRAM-ID.     StudDir.
+001200 AUTHOR.         J PELLETIER.
+001300 INSTALLATION.   REGISTRAR SYSTEMS.
+001400 DATE-WRITTEN.   2026-08-09.
+001500 DATE-COMPILED.
+001600*----------------------------------------------------------------*
+001700*  MODIFICATION HISTORY                                          *
+001800*  2026-08-09  JP  INITIAL VERSION - ALPHABETICAL STUDENT        *
+001900*                  DIRECTORY, SORTED BY COURSECODE/SURNAME/      *
+002000*                  INITIALS.                                     *
+002010*  2026-08-09  JP  NOW READS STUDENTS.VAL (EDITVAL'S OUTPUT)     *
+002020*                  INSTEAD OF STUDENTS.DAT DIRECTLY; DROPPED     *
+002030*                  THE UNUSED NEW-PAGE MNEMONIC-NAME.            *
+002040*  2026-08-09  JP  SORTRECORD/SORTEDRECORD REORDERED TO MATCH    *
+002050*                  STUDENTDETAILS' FIELD ORDER - SORT USING     *
+002060*                  MOVES BY POSITION, NOT BY NAME, SO A          *
+002070*                  MISMATCHED SD LAYOUT SCRAMBLED EVERY FIELD.   *
+002080*  2026-08-09  JP  CALLS AUDITCLOSE ONCE AT 9999-EXIT NOW THAT   *
+002090*                  AUDITLOG KEEPS AUDIT.LOG OPEN ACROSS CALLS.   *
+002100*----------------------------------------------------------------*
+002200*
+002300*    THIS PROGRAM PRODUCES AN ALPHABETICAL CLASS DIRECTORY FROM
+002400*    STUDENTS.VAL.  THE FILE IS SORTED INTO COURSECODE SEQUENCE
+002500*    AND, WITHIN EACH COURSE, INTO SURNAME/INITIALS SEQUENCE SO
+002600*    THE LISTING UNDER EACH COURSE HEADING READS ALPHABETICALLY.
+002700*
+002800 ENVIRONMENT DIVISION.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT StudentFile   ASSIGN TO "STUDENTS.VAL"
+003500            ORGANIZATION IS INDEXED
+003600            ACCESS MODE IS SEQUENTIAL
+003700            RECORD KEY IS StudentId.
+003800
+003900     SELECT SortWorkFile  ASSIGN TO "DIRSORT.WRK".
+004000
+004100     SELECT SortedFile    ASSIGN TO "DIRSORT.OUT"
+004200            ORGANIZATION IS LINE SEQUENTIAL.
+004300
+004400     SELECT CourseFile    ASSIGN TO "COURSES.DAT"
+004500            ORGANIZATION IS INDEXED
+004600            ACCESS MODE IS RANDOM
+004700            RECORD KEY IS CourseCode OF CourseRecord.
+004800
+004900 DATA DIVISION.
+005000 FILE SECTION.
+005100 FD  StudentFile.
+005200     COPY STUDENT.CPY.
+005300
+005400 SD  SortWorkFile.
+005500 01  SortRecord.
+005600     02  SortStudentId        PIC 9(7).
+005700     02  SortSurname          PIC X(8).
+005800     02  SortInitials         PIC XX.
+005900     02  SortCourseCode       PIC X(4).
+006000     02  SortGender           PIC X.
+006100
+006200 FD  SortedFile.
+006300 01  SortedRecord.
+006400     02  SrtStudentId         PIC 9(7).
+006500     02  SrtSurname           PIC X(8).
+006600     02  SrtInitials          PIC XX.
+006700     02  SrtCourseCode        PIC X(4).
+006800     02  SrtGender            PIC X.
+006900
+007000 FD  CourseFile.
+007100     COPY COURSE.CPY.
+007200
+007300 WORKING-STORAGE SECTION.
+007400 01  JobName               PIC X(08)   VALUE "STUDDIR".
+007500
+007600 01  SD-SWITCHES.
+007700     02  SD-End-Of-Sort-Sw    PIC X       VALUE "N".
+007800         88  SD-End-Of-Sort       VALUE "Y".
+007900     02  SD-No-Such-Course-Sw PIC X       VALUE "N".
+008000         88  SD-No-Such-Course    VALUE "Y".
+008100
+008200 01  SD-COUNTERS.
+008300     02  SD-Course-Count      PIC 9(05)   COMP    VALUE ZERO.
+008400     02  SD-Grand-Count       PIC 9(07)   COMP    VALUE ZERO.
+008500     02  SD-Page-Count        PIC 9(03)   COMP    VALUE ZERO.
+008600
+008700 01  SD-BREAK-FIELDS.
+008800     02  SD-Prior-Course-Code PIC X(04)   VALUE SPACES.
+008900
+009000 01  SD-HEADING-LINE-1.
+009100     02  FILLER               PIC X(10)   VALUE "STUDENT DI".
+009200     02  FILLER               PIC X(10)   VALUE "RECTORY   ".
+009300     02  FILLER               PIC X(06)   VALUE "PAGE  ".
+009400     02  SD-Page-Out          PIC ZZ9.
+009500
+009600 01  SD-HEADING-LINE-2.
+009700     02  FILLER               PIC X(14)   VALUE "COURSE CODE: ".
+009800     02  SD-Heading-Course    PIC X(04).
+009900     02  FILLER               PIC X(03)   VALUE SPACES.
+010000     02  SD-Heading-Title     PIC X(20).
+010100     02  FILLER               PIC X(03)   VALUE SPACES.
+010200     02  SD-Heading-Dept      PIC X(10).
+010300
+010400 01  SD-COLUMN-HEADING.
+010500     02  FILLER               PIC X(10)   VALUE "SURNAME   ".
+010600     02  FILLER               PIC X(06)   VALUE "INITL ".
+010700     02  FILLER               PIC X(12)   VALUE "STUDENT ID  ".
+010800
+010900 01  SD-DETAIL-LINE.
+011000     02  SD-Det-Surname        PIC X(10).
+011100     02  SD-Det-Initials       PIC X(06).
+011200     02  SD-Det-StudentId      PIC 9(07).
+011300
+011400 01  SD-SUBTOTAL-LINE.
+011500     02  FILLER               PIC X(14)   VALUE "  STUDENTS IN ".
+011600     02  SD-Sub-Course         PIC X(04).
+011700     02  FILLER               PIC X(04)   VALUE " -- ".
+011800     02  SD-Sub-Count          PIC ZZ,ZZ9.
+011900
+012000 01  SD-GRANDTOTAL-LINE.
+012100     02  FILLER         PIC X(20) VALUE "TOTAL STUDENTS ALL".
+012200     02  FILLER         PIC X(14) VALUE " COURSES ---- ".
+012300     02  SD-Grand-Out          PIC ZZ,ZZ9.
+012400
+012500 PROCEDURE DIVISION.
+012600*----------------------------------------------------------------*
+012700 0000-MAINLINE.
+012800*----------------------------------------------------------------*
+012900     PERFORM 1000-INITIALIZE
+013000         THRU 1000-INITIALIZE-EXIT.
+013100     PERFORM 2000-PROCESS-DIRECTORY
+013200         THRU 2000-PROCESS-DIRECTORY-EXIT
+013300         UNTIL SD-End-Of-Sort.
+013400     PERFORM 3000-FINISH-COURSE
+013500         THRU 3000-FINISH-COURSE-EXIT.
+013600     PERFORM 8000-PRINT-GRAND-TOTAL
+013700         THRU 8000-PRINT-GRAND-TOTAL-EXIT.
+013800     PERFORM 9999-EXIT
+013900         THRU 9999-EXIT-EXIT.
+014000     STOP RUN.
+014100
+014200*----------------------------------------------------------------*
+014300 1000-INITIALIZE.
+014400*----------------------------------------------------------------*
+014500     SORT SortWorkFile
+014600         ON ASCENDING KEY SortCourseCode
+014700            ASCENDING KEY SortSurname
+014800            ASCENDING KEY SortInitials
+014900         USING StudentFile
+015000         GIVING SortedFile.
+015100     OPEN INPUT SortedFile.
+015200     OPEN INPUT CourseFile.
+015300     PERFORM 1100-READ-SORT-FILE
+015400         THRU 1100-READ-SORT-FILE-EXIT.
+015500 1000-INITIALIZE-EXIT.
+015600     EXIT.
+015700
+015800*----------------------------------------------------------------*
+015900 1100-READ-SORT-FILE.
+016000*----------------------------------------------------------------*
+016100     READ SortedFile
+016200         AT END
+016300             SET SD-End-Of-Sort TO TRUE
+016400     END-READ.
+016500 1100-READ-SORT-FILE-EXIT.
+016600     EXIT.
+016700
+016800*----------------------------------------------------------------*
+016900 2000-PROCESS-DIRECTORY.
+017000*----------------------------------------------------------------*
+017100     IF SrtCourseCode NOT = SD-Prior-Course-Code
+017200         IF SD-Prior-Course-Code NOT = SPACES
+017300             PERFORM 3000-FINISH-COURSE
+017400                 THRU 3000-FINISH-COURSE-EXIT
+017500         END-IF
+017600         PERFORM 2100-START-NEW-COURSE
+017700             THRU 2100-START-NEW-COURSE-EXIT
+017800     END-IF.
+017900     PERFORM 2200-PRINT-DETAIL
+018000         THRU 2200-PRINT-DETAIL-EXIT.
+018100     PERFORM 1100-READ-SORT-FILE
+018200         THRU 1100-READ-SORT-FILE-EXIT.
+018300 2000-PROCESS-DIRECTORY-EXIT.
+018400     EXIT.
+018500
+018600*----------------------------------------------------------------*
+018700 2100-START-NEW-COURSE.
+018800*----------------------------------------------------------------*
+018900     ADD 1 TO SD-Page-Count.
+019000     MOVE SD-Page-Count      TO SD-Page-Out.
+019100     MOVE SrtCourseCode     TO SD-Heading-Course
+019200                                SD-Prior-Course-Code.
+019300     PERFORM 2150-LOOKUP-COURSE
+019400         THRU 2150-LOOKUP-COURSE-EXIT.
+019500     DISPLAY SD-HEADING-LINE-1.
+019600     DISPLAY SD-HEADING-LINE-2.
+019700     DISPLAY SD-COLUMN-HEADING.
+019800     MOVE ZERO TO SD-Course-Count.
+019900 2100-START-NEW-COURSE-EXIT.
+020000     EXIT.
+020100
+020200*----------------------------------------------------------------*
+020300 2150-LOOKUP-COURSE.
+020400*----------------------------------------------------------------*
+020500     MOVE "N" TO SD-No-Such-Course-Sw.
+020600     MOVE SrtCourseCode TO CourseCode OF CourseRecord.
+020700     READ CourseFile
+020800         INVALID KEY
+020900             SET SD-No-Such-Course TO TRUE
+021000     END-READ.
+021100     IF SD-No-Such-Course
+021200         MOVE "** UNKNOWN COURSE **" TO SD-Heading-Title
+021300         MOVE SPACES                 TO SD-Heading-Dept
+021400     ELSE
+021500         MOVE CourseTitle             TO SD-Heading-Title
+021600         MOVE Department              TO SD-Heading-Dept
+021700     END-IF.
+021800 2150-LOOKUP-COURSE-EXIT.
+021900     EXIT.
+022000
+022100*----------------------------------------------------------------*
+022200 2200-PRINT-DETAIL.
+022300*----------------------------------------------------------------*
+022400     MOVE SrtSurname        TO SD-Det-Surname.
+022500     MOVE SrtInitials       TO SD-Det-Initials.
+022600     MOVE SrtStudentId      TO SD-Det-StudentId.
+022700     DISPLAY SD-DETAIL-LINE.
+022800     CALL "AuditLog" USING JobName SrtStudentId "R".
+022900     ADD 1 TO SD-Course-Count
+023000              SD-Grand-Count.
+023100 2200-PRINT-DETAIL-EXIT.
+023200     EXIT.
+023300
+023400*----------------------------------------------------------------*
+023500 3000-FINISH-COURSE.
+023600*----------------------------------------------------------------*
+023700     IF SD-Prior-Course-Code NOT = SPACES
+023800         MOVE SD-Prior-Course-Code TO SD-Sub-Course
+023900         MOVE SD-Course-Count      TO SD-Sub-Count
+024000         DISPLAY SD-SUBTOTAL-LINE
+024100         DISPLAY SPACE
+024200     END-IF.
+024300 3000-FINISH-COURSE-EXIT.
+024400     EXIT.
+024500
+024600*----------------------------------------------------------------*
+024700 8000-PRINT-GRAND-TOTAL.
+024800*----------------------------------------------------------------*
+024900     MOVE SD-Grand-Count      TO SD-Grand-Out.
+025000     DISPLAY SD-GRANDTOTAL-LINE.
+025100 8000-PRINT-GRAND-TOTAL-EXIT.
+025200     EXIT.
+025300
+025400*----------------------------------------------------------------*
+025500 9999-EXIT.
+025600*----------------------------------------------------------------*
+025650     CALL "AuditClose".
+025700     CLOSE SortedFile CourseFile.
+025800 9999-EXIT-EXIT.
+025900     EXIT.
