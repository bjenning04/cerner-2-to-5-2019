@@ -7,32 +7,153 @@ READ  * cerner_2^5_2019
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
-       	               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT StudentFile ASSIGN TO "STUDENTS.VAL"
+       	               ORGANIZATION IS INDEXED
+       	               ACCESS MODE IS DYNAMIC
+       	               RECORD KEY IS StudentId.
+
+           SELECT CourseFile ASSIGN TO "COURSES.DAT"
+       	               ORGANIZATION IS INDEXED
+       	               ACCESS MODE IS RANDOM
+       	               RECORD KEY IS CourseCode OF CourseRecord.
+
+           SELECT CheckpointFile ASSIGN TO "CHKPT.DAT"
+       	               ORGANIZATION IS LINE SEQUENTIAL
+       	               FILE STATUS IS CheckpointFileStatus.
+
+           SELECT DemoFile    ASSIGN TO "STUDENTDEMO.DAT"
+       	               ORGANIZATION IS INDEXED
+       	               ACCESS MODE IS RANDOM
+       	               RECORD KEY IS Demo-StudentId.
 
        DATA DIVISION.
        FILE SECTION.
        FD StudentFile.
-       01 StudentDetails.
-          88  EndOfStudentFile  VALUE HIGH-VALUES.
-          02  StudentId       PIC 9(7).
-          02  StudentName.
-              03 Surname      PIC X(8).
-              03 Initials     PIC XX.
-          02  CourseCode      PIC X(4).
-          02  Gender          PIC X.
+          COPY STUDENT.CPY.
+
+       FD CourseFile.
+          COPY COURSE.CPY.
+
+       FD CheckpointFile.
+          COPY CHKPTREC.CPY.
+
+       FD DemoFile.
+          COPY DEMOREC.CPY.
+
+       WORKING-STORAGE SECTION.
+       01  CourseNotFound      PIC X       VALUE "N".
+           88 NoSuchCourse        VALUE "Y".
+
+       01  DemoNotFound        PIC X       VALUE "N".
+           88 NoSuchDemo           VALUE "Y".
+
+       01  CheckpointFileStatus   PIC XX.
+           88 CheckpointFileFound    VALUE "00".
+           88 CheckpointFileMissing  VALUE "35".
+
+       01  RestartFoundSw      PIC X       VALUE "N".
+           88 RestartFound        VALUE "Y".
+
+       01  CheckpointInterval  PIC 9(5) COMP VALUE 1000.
+       01  RecordsSinceCkpt    PIC 9(7) COMP VALUE ZERO.
+       01  TotalRecordCount    PIC 9(7) COMP VALUE ZERO.
+
+       01  JobName             PIC X(08)   VALUE "SEQREAD".
 
        PROCEDURE DIVISION.
        Begin.
           OPEN INPUT StudentFile
-          READ StudentFile
-             AT END SET EndOfStudentFile TO TRUE
-          END-READ
+          OPEN INPUT CourseFile
+          OPEN INPUT DemoFile
+          PERFORM ReadCheckpoint
+          PERFORM PositionStudentFile
           PERFORM UNTIL EndOfStudentFile
-             DISPLAY StudentId SPACE StudentName SPACE CourseCode
-             READ StudentFile
+             PERFORM LookupCourse
+             PERFORM LookupDemographics
+             IF NoSuchCourse
+                DISPLAY StudentId SPACE StudentName SPACE
+                   CourseCode OF StudentDetails SPACE
+                   "** COURSE NOT ON FILE **" SPACE Demo-Phone
+             ELSE
+                DISPLAY StudentId SPACE StudentName SPACE
+                   CourseCode OF StudentDetails SPACE
+                   CourseTitle SPACE Department SPACE
+                   Demo-Phone
+             END-IF
+             CALL "AuditLog" USING JobName StudentId "R"
+             ADD 1 TO TotalRecordCount RecordsSinceCkpt
+             IF RecordsSinceCkpt >= CheckpointInterval
+                PERFORM WriteCheckpoint
+                MOVE ZERO TO RecordsSinceCkpt
+             END-IF
+             READ StudentFile NEXT RECORD
                 AT END SET EndOfStudentFile TO TRUE
              END-READ
           END-PERFORM
-          CLOSE StudentFile
+          PERFORM ClearCheckpoint
+          CALL "AuditClose"
+          CLOSE StudentFile CourseFile DemoFile
           STOP RUN.
+
+       LookupCourse.
+          MOVE "N" TO CourseNotFound
+          MOVE CourseCode OF StudentDetails
+             TO CourseCode OF CourseRecord
+          READ CourseFile
+             INVALID KEY SET NoSuchCourse TO TRUE
+          END-READ.
+
+       LookupDemographics.
+          MOVE "N" TO DemoNotFound
+          MOVE StudentId TO Demo-StudentId
+          READ DemoFile
+             INVALID KEY SET NoSuchDemo TO TRUE
+          END-READ
+          IF NoSuchDemo
+             MOVE SPACES TO Demo-Phone
+          END-IF.
+
+       ReadCheckpoint.
+          MOVE "N" TO RestartFoundSw
+          OPEN INPUT CheckpointFile
+          IF CheckpointFileFound
+             READ CheckpointFile
+                AT END
+                   CONTINUE
+                NOT AT END
+                   SET RestartFound TO TRUE
+                   MOVE Chkpt-Record-Count TO TotalRecordCount
+             END-READ
+          END-IF
+          IF CheckpointFileFound
+             CLOSE CheckpointFile
+          END-IF.
+
+       PositionStudentFile.
+          IF RestartFound
+             MOVE Chkpt-StudentId TO StudentId
+             START StudentFile KEY IS GREATER THAN StudentId
+                INVALID KEY SET EndOfStudentFile TO TRUE
+             END-START
+          ELSE
+             MOVE LOW-VALUES TO StudentId
+             START StudentFile KEY IS NOT LESS THAN StudentId
+                INVALID KEY SET EndOfStudentFile TO TRUE
+             END-START
+          END-IF
+          IF NOT EndOfStudentFile
+             READ StudentFile NEXT RECORD
+                AT END SET EndOfStudentFile TO TRUE
+             END-READ
+          END-IF.
+
+       WriteCheckpoint.
+          OPEN OUTPUT CheckpointFile
+          MOVE StudentId          TO Chkpt-StudentId
+          MOVE TotalRecordCount   TO Chkpt-Record-Count
+          WRITE CheckpointRecord
+          CLOSE CheckpointFile.
+
+       ClearCheckpoint.
+          OPEN OUTPUT CheckpointFile
+          CLOSE CheckpointFile.
