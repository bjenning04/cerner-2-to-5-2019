@@ -0,0 +1,229 @@
+001000 IDENTIFICATION DIVISION.
+001100 PROGRAM-ID.     EditVal.
+001200 AUTHOR.         J PELLETIER.
+001300 INSTALLATION.   REGISTRAR SYSTEMS.
+001400 DATE-WRITTEN.   2026-08-09.
+001500 DATE-COMPILED.
+001600*----------------------------------------------------------------*
+001700*  MODIFICATION HISTORY                                          *
+001800*  2026-08-09  JP  INITIAL VERSION - VALIDATES STUDENTS.DAT      *
+001900*                  AHEAD OF DOWNSTREAM PROCESSING.      *
+001910*  2026-08-09  JP  STUDENTS.VAL IS NOW INDEXED, KEYED THE SAME   *
+001920*                  AS STUDENTS.DAT, SO THE REPORT/EXTRACT/       *
+001930*                  RECONCILIATION PROGRAMS CAN READ IT DIRECTLY  *
+001940*                  AND ACTUALLY SEE THE FILTERED RECORDS.        *
+002000*----------------------------------------------------------------*
+002100*
+002200*    THIS PROGRAM EDITS EACH INCOMING STUDENTDETAILS RECORD.
+002300*    RECORDS THAT PASS ALL EDITS ARE WRITTEN TO STUDENTS.VAL;
+002400*    RECORDS THAT FAIL ANY EDIT ARE WRITTEN TO STUDENTS.REJ
+002500*    TAGGED WITH A TWO-DIGIT REASON CODE.  A SUMMARY COUNT OF
+002600*    ACCEPTED AND REJECTED RECORDS PRINTS AT END OF RUN.
+002700*
+002800 ENVIRONMENT DIVISION.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT StudentFile   ASSIGN TO "STUDENTS.DAT"
+003110            ORGANIZATION IS INDEXED
+003120            ACCESS MODE IS SEQUENTIAL
+003200            RECORD KEY IS StudentId.
+003300
+003400     SELECT ValidFile     ASSIGN TO "STUDENTS.VAL"
+003410            ORGANIZATION IS INDEXED
+003420            ACCESS MODE IS SEQUENTIAL
+003500            RECORD KEY IS VD-StudentId.
+003600
+003700     SELECT RejectFile    ASSIGN TO "STUDENTS.REJ"
+003800            ORGANIZATION IS LINE SEQUENTIAL.
+003900
+004000 DATA DIVISION.
+004100 FILE SECTION.
+004200 FD  StudentFile.
+004300     COPY STUDENT.CPY.
+004400
+004500 FD  ValidFile.
+004600     COPY STUDENT.CPY REPLACING
+004605            ==StudentDetails== BY ==ValidDetails==
+004610            ==EndOfStudentFile== BY ==VD-EndOfStudentFile==
+004620            ==StudentId== BY ==VD-StudentId==
+004630            ==StudentName== BY ==VD-StudentName==
+004640            ==Surname==     BY ==VD-Surname==
+004650            ==Initials==    BY ==VD-Initials==
+004660            ==CourseCode==  BY ==VD-CourseCode==
+004670            ==Gender==      BY ==VD-Gender==
+004680            ==MaleStudent== BY ==VD-MaleStudent==
+004690            ==FemaleStudent== BY ==VD-FemaleStudent==.
+005300
+005400 FD  RejectFile.
+005410     COPY STUDENT.CPY REPLACING
+005415            ==StudentDetails== BY ==RejectDetails==
+005420            ==EndOfStudentFile== BY ==RJ-EndOfStudentFile==
+005430            ==StudentId== BY ==RJ-StudentId==
+005440            ==StudentName== BY ==RJ-StudentName==
+005450            ==Surname==     BY ==RJ-Surname==
+005460            ==Initials==    BY ==RJ-Initials==
+005470            ==CourseCode==  BY ==RJ-CourseCode==
+005480            ==Gender==      BY ==RJ-Gender==
+005490            ==MaleStudent== BY ==RJ-MaleStudent==
+005495            ==FemaleStudent== BY ==RJ-FemaleStudent==.
+006200     02  RJ-ReasonCode      PIC X(02).
+006300         88  RJ-Invalid-Student-Id  VALUE "01".
+006400         88  RJ-Invalid-Gender      VALUE "02".
+006500         88  RJ-Invalid-Course-Code VALUE "03".
+006600
+006700 WORKING-STORAGE SECTION.
+006710 01  JobName              PIC X(08)   VALUE "EDITVAL".
+006720
+006800 01  EV-SWITCHES.
+006900     02  EV-Bad-Record-Sw     PIC X       VALUE "N".
+007000         88  EV-Bad-Record        VALUE "Y".
+007100
+007200 01  EV-COUNTERS.
+007300     02  EV-Accepted-Count    PIC 9(07)   COMP    VALUE ZERO.
+007400     02  EV-Rejected-Count    PIC 9(07)   COMP    VALUE ZERO.
+007500
+007600 01  EV-SUMMARY-LINE-1.
+007700     02  FILLER        PIC X(24) VALUE "STUDENTS ACCEPTED -----".
+007800     02  EV-Accepted-Out      PIC ZZZ,ZZ9.
+007900
+008000 01  EV-SUMMARY-LINE-2.
+008100     02  FILLER        PIC X(24) VALUE "STUDENTS REJECTED -----".
+008200     02  EV-Rejected-Out      PIC ZZZ,ZZ9.
+008300
+008400 PROCEDURE DIVISION.
+008500*----------------------------------------------------------------*
+008600 0000-MAINLINE.
+008700*----------------------------------------------------------------*
+008800     PERFORM 1000-INITIALIZE
+008900         THRU 1000-INITIALIZE-EXIT.
+009000     PERFORM 2000-EDIT-RECORD
+009100         THRU 2000-EDIT-RECORD-EXIT
+009200         UNTIL EndOfStudentFile.
+009300     PERFORM 8000-PRINT-SUMMARY
+009400         THRU 8000-PRINT-SUMMARY-EXIT.
+009500     PERFORM 9999-EXIT
+009600         THRU 9999-EXIT-EXIT.
+009700     STOP RUN.
+009800
+009900*----------------------------------------------------------------*
+010000 1000-INITIALIZE.
+010100*----------------------------------------------------------------*
+010200     OPEN INPUT  StudentFile.
+010300     OPEN OUTPUT ValidFile.
+010400     OPEN OUTPUT RejectFile.
+010500     PERFORM 1100-READ-STUDENT
+010600         THRU 1100-READ-STUDENT-EXIT.
+010700 1000-INITIALIZE-EXIT.
+010800     EXIT.
+010900
+011000*----------------------------------------------------------------*
+011100 1100-READ-STUDENT.
+011200*----------------------------------------------------------------*
+011300     READ StudentFile
+011400         AT END
+011500             SET EndOfStudentFile TO TRUE
+011600     END-READ.
+011700 1100-READ-STUDENT-EXIT.
+011800     EXIT.
+011900
+012000*----------------------------------------------------------------*
+012100 2000-EDIT-RECORD.
+012200*----------------------------------------------------------------*
+012300     MOVE "N" TO EV-Bad-Record-Sw.
+012400     PERFORM 2100-EDIT-STUDENT-ID
+012500         THRU 2100-EDIT-STUDENT-ID-EXIT.
+012600     IF NOT EV-Bad-Record
+012700         PERFORM 2200-EDIT-GENDER
+012800             THRU 2200-EDIT-GENDER-EXIT
+012900     END-IF.
+013000     IF NOT EV-Bad-Record
+013100         PERFORM 2300-EDIT-COURSE-CODE
+013200             THRU 2300-EDIT-COURSE-CODE-EXIT
+013300     END-IF.
+013400     IF EV-Bad-Record
+013500         PERFORM 2900-WRITE-REJECT
+013600             THRU 2900-WRITE-REJECT-EXIT
+013700     ELSE
+013800         PERFORM 2800-WRITE-VALID
+013900             THRU 2800-WRITE-VALID-EXIT
+014000     END-IF.
+014100     PERFORM 1100-READ-STUDENT
+014200         THRU 1100-READ-STUDENT-EXIT.
+014300 2000-EDIT-RECORD-EXIT.
+014400     EXIT.
+014500
+014600*----------------------------------------------------------------*
+014700 2100-EDIT-STUDENT-ID.
+014800*----------------------------------------------------------------*
+014900     IF StudentId IS NOT NUMERIC OR StudentId = ZERO
+015000         SET EV-Bad-Record       TO TRUE
+015100         SET RJ-Invalid-Student-Id TO TRUE
+015200     END-IF.
+015300 2100-EDIT-STUDENT-ID-EXIT.
+015400     EXIT.
+015500
+015600*----------------------------------------------------------------*
+015700 2200-EDIT-GENDER.
+015800*----------------------------------------------------------------*
+015900     IF NOT MaleStudent AND NOT FemaleStudent
+016000         SET EV-Bad-Record     TO TRUE
+016100         SET RJ-Invalid-Gender TO TRUE
+016200     END-IF.
+016300 2200-EDIT-GENDER-EXIT.
+016400     EXIT.
+016500
+016600*----------------------------------------------------------------*
+016700 2300-EDIT-COURSE-CODE.
+016800*----------------------------------------------------------------*
+016900     IF CourseCode = SPACES
+017000         SET EV-Bad-Record          TO TRUE
+017100         SET RJ-Invalid-Course-Code TO TRUE
+017200     END-IF.
+017300 2300-EDIT-COURSE-CODE-EXIT.
+017400     EXIT.
+017500
+017600*----------------------------------------------------------------*
+017700 2800-WRITE-VALID.
+017800*----------------------------------------------------------------*
+017900     MOVE StudentId       TO VD-StudentId.
+018000     MOVE StudentName     TO VD-StudentName.
+018100     MOVE CourseCode      TO VD-CourseCode.
+018200     MOVE Gender          TO VD-Gender.
+018300     WRITE ValidDetails.
+018350     CALL "AuditLog" USING JobName StudentId "V".
+018400     ADD 1 TO EV-Accepted-Count.
+018500 2800-WRITE-VALID-EXIT.
+018600     EXIT.
+018700
+018800*----------------------------------------------------------------*
+018900 2900-WRITE-REJECT.
+019000*----------------------------------------------------------------*
+019100     MOVE StudentId       TO RJ-StudentId.
+019200     MOVE StudentName     TO RJ-StudentName.
+019300     MOVE CourseCode      TO RJ-CourseCode.
+019400     MOVE Gender          TO RJ-Gender.
+019500     WRITE RejectDetails.
+019550     CALL "AuditLog" USING JobName StudentId "J".
+019600     ADD 1 TO EV-Rejected-Count.
+019700 2900-WRITE-REJECT-EXIT.
+019800     EXIT.
+019900
+020000*----------------------------------------------------------------*
+020100 8000-PRINT-SUMMARY.
+020200*----------------------------------------------------------------*
+020300     MOVE EV-Accepted-Count TO EV-Accepted-Out.
+020400     MOVE EV-Rejected-Count TO EV-Rejected-Out.
+020500     DISPLAY EV-SUMMARY-LINE-1.
+020600     DISPLAY EV-SUMMARY-LINE-2.
+020700 8000-PRINT-SUMMARY-EXIT.
+020800     EXIT.
+020900
+021000*----------------------------------------------------------------*
+021100 9999-EXIT.
+021200*----------------------------------------------------------------*
+021250     CALL "AuditClose".
+021300     CLOSE StudentFile
+021400           ValidFile
+021500           RejectFile.
+021600 9999-EXIT-EXIT.
+021700     EXIT.
