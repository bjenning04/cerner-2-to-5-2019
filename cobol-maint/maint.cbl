@@ -0,0 +1,253 @@
+001000 IDENTIFICATION DIVISION.
+001100 PROGRAM-ID.     StudMaint.
+001200 AUTHOR.         J PELLETIER.
+001300 INSTALLATION.   REGISTRAR SYSTEMS.
+001400 DATE-WRITTEN.   2026-08-09.
+001500 DATE-COMPILED.
+001600*----------------------------------------------------------------*
+001700*  MODIFICATION HISTORY                                          *
+001800*  2026-08-09  JP  INITIAL VERSION - APPLIES ADD/CHANGE/DELETE*
+001900*                  TRANSACTIONS TO THE INDEXED STUDENT MASTER. *
+002000*----------------------------------------------------------------*
+002100*
+002200*    THIS PROGRAM READS A TRANSACTION FILE OF ADD/CHANGE/DELETE
+002300*    ACTIONS KEYED BY STUDENTID AND APPLIES EACH ONE DIRECTLY TO
+002400*    THE INDEXED STUDENT MASTER (STUDENTS.DAT).  EVERY TRANSACTION
+002500*    WRITES A BEFORE/AFTER IMAGE TO THE MAINTENANCE LOG SO CHANGES
+002600*    CAN BE TRACED BACK TO THE FEED THAT CAUSED THEM.
+002700*
+002800 ENVIRONMENT DIVISION.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT StudentFile    ASSIGN TO "STUDENTS.DAT"
+003200            ORGANIZATION IS INDEXED
+003300            ACCESS MODE IS DYNAMIC
+003400            RECORD KEY IS StudentId.
+003500
+003600     SELECT TransactionFile ASSIGN TO "STUDENT.TRN"
+003700            ORGANIZATION IS LINE SEQUENTIAL.
+003800
+003900     SELECT MaintLogFile    ASSIGN TO "STUDMAINT.LOG"
+004000            ORGANIZATION IS LINE SEQUENTIAL.
+004100
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400 FD  StudentFile.
+004500     COPY STUDENT.CPY.
+004600
+004700 FD  TransactionFile.
+004800     COPY TRANREC.CPY.
+004900
+005000 FD  MaintLogFile.
+005100 01  MaintLogRecord.
+005200     02  ML-Action             PIC X(01).
+005300     02  ML-StudentId          PIC 9(7).
+005400     02  FILLER                PIC X(03)  VALUE SPACES.
+005500     02  ML-Before-Image       PIC X(22).
+005600     02  FILLER                PIC X(03)  VALUE SPACES.
+005700     02  ML-After-Image        PIC X(22).
+005800
+005900 WORKING-STORAGE SECTION.
+005910 01  JobName                PIC X(08)   VALUE "STUDMAIN".
+005920
+006000 01  SM-SWITCHES.
+006100     02  SM-End-Of-Trans-Sw    PIC X       VALUE "N".
+006200         88  SM-End-Of-Trans      VALUE "Y".
+006300
+006400 01  SM-COUNTERS.
+006500     02  SM-Add-Count          PIC 9(05)   COMP    VALUE ZERO.
+006600     02  SM-Change-Count       PIC 9(05)   COMP    VALUE ZERO.
+006700     02  SM-Delete-Count       PIC 9(05)   COMP    VALUE ZERO.
+006800     02  SM-Reject-Count       PIC 9(05)   COMP    VALUE ZERO.
+006900
+007000 01  SM-BEFORE-IMAGE.
+007100     02  SM-Bef-StudentId      PIC 9(7).
+007200     02  SM-Bef-StudentName.
+007300         03 SM-Bef-Surname     PIC X(8).
+007400         03 SM-Bef-Initials    PIC XX.
+007500     02  SM-Bef-CourseCode     PIC X(4).
+007600     02  SM-Bef-Gender         PIC X.
+007700
+007800 01  SM-SUMMARY-LINE-1.
+007900     02  FILLER          PIC X(17) VALUE "STUDENTS ADDED --".
+008000     02  SM-Add-Out            PIC ZZ,ZZ9.
+008100
+008200 01  SM-SUMMARY-LINE-2.
+008300     02  FILLER          PIC X(17) VALUE "STUDENTS CHANGED-".
+008400     02  SM-Change-Out         PIC ZZ,ZZ9.
+008500
+008600 01  SM-SUMMARY-LINE-3.
+008700     02  FILLER          PIC X(17) VALUE "STUDENTS DELETED-".
+008800     02  SM-Delete-Out         PIC ZZ,ZZ9.
+008900
+009000 01  SM-SUMMARY-LINE-4.
+009100     02  FILLER          PIC X(17) VALUE "TRANS REJECTED --".
+009200     02  SM-Reject-Out         PIC ZZ,ZZ9.
+009300
+009400 PROCEDURE DIVISION.
+009500*----------------------------------------------------------------*
+009600 0000-MAINLINE.
+009700*----------------------------------------------------------------*
+009800     PERFORM 1000-INITIALIZE
+009900         THRU 1000-INITIALIZE-EXIT.
+010000     PERFORM 2000-APPLY-TRANSACTION
+010100         THRU 2000-APPLY-TRANSACTION-EXIT
+010200         UNTIL SM-End-Of-Trans.
+010300     PERFORM 8000-PRINT-SUMMARY
+010400         THRU 8000-PRINT-SUMMARY-EXIT.
+010500     PERFORM 9999-EXIT
+010600         THRU 9999-EXIT-EXIT.
+010700     STOP RUN.
+010800
+010900*----------------------------------------------------------------*
+011000 1000-INITIALIZE.
+011100*----------------------------------------------------------------*
+011200     OPEN I-O    StudentFile.
+011300     OPEN INPUT  TransactionFile.
+011400     OPEN OUTPUT MaintLogFile.
+011500     PERFORM 1100-READ-TRANSACTION
+011600         THRU 1100-READ-TRANSACTION-EXIT.
+011700 1000-INITIALIZE-EXIT.
+011800     EXIT.
+011900
+012000*----------------------------------------------------------------*
+012100 1100-READ-TRANSACTION.
+012200*----------------------------------------------------------------*
+012300     READ TransactionFile
+012400         AT END
+012500             SET SM-End-Of-Trans TO TRUE
+012600     END-READ.
+012700 1100-READ-TRANSACTION-EXIT.
+012800     EXIT.
+012900
+013000*----------------------------------------------------------------*
+013100 2000-APPLY-TRANSACTION.
+013200*----------------------------------------------------------------*
+013300     EVALUATE TRUE
+013400         WHEN Trans-Add
+013500             PERFORM 2100-APPLY-ADD
+013600                 THRU 2100-APPLY-ADD-EXIT
+013700         WHEN Trans-Change
+013800             PERFORM 2200-APPLY-CHANGE
+013900                 THRU 2200-APPLY-CHANGE-EXIT
+014000         WHEN Trans-Delete
+014100             PERFORM 2300-APPLY-DELETE
+014200                 THRU 2300-APPLY-DELETE-EXIT
+014300         WHEN OTHER
+014400             ADD 1 TO SM-Reject-Count
+014500     END-EVALUATE.
+014600     PERFORM 1100-READ-TRANSACTION
+014700         THRU 1100-READ-TRANSACTION-EXIT.
+014800 2000-APPLY-TRANSACTION-EXIT.
+014900     EXIT.
+015000
+015100*----------------------------------------------------------------*
+015200 2100-APPLY-ADD.
+015300*----------------------------------------------------------------*
+015400     MOVE Trans-StudentId    TO StudentId.
+015500     MOVE Trans-StudentName  TO StudentName.
+015600     MOVE Trans-CourseCode   TO CourseCode.
+015700     MOVE Trans-Gender       TO Gender.
+015800     WRITE StudentDetails
+015900         INVALID KEY
+016000             ADD 1 TO SM-Reject-Count
+016100         NOT INVALID KEY
+016200             ADD 1 TO SM-Add-Count
+016300             PERFORM 2900-LOG-TRANSACTION
+016400                 THRU 2900-LOG-TRANSACTION-EXIT
+016500     END-WRITE.
+016600 2100-APPLY-ADD-EXIT.
+016700     EXIT.
+016800
+016900*----------------------------------------------------------------*
+017000 2200-APPLY-CHANGE.
+017100*----------------------------------------------------------------*
+017200     MOVE Trans-StudentId TO StudentId.
+017300     READ StudentFile
+017400         INVALID KEY
+017500             ADD 1 TO SM-Reject-Count
+017600         NOT INVALID KEY
+017700             MOVE StudentDetails TO SM-BEFORE-IMAGE
+017800             MOVE Trans-StudentName  TO StudentName
+017900             MOVE Trans-CourseCode   TO CourseCode
+018000             MOVE Trans-Gender       TO Gender
+018100             REWRITE StudentDetails
+018200                 INVALID KEY
+018300                     ADD 1 TO SM-Reject-Count
+018400                 NOT INVALID KEY
+018500                     ADD 1 TO SM-Change-Count
+018600                     PERFORM 2900-LOG-TRANSACTION
+018700                         THRU 2900-LOG-TRANSACTION-EXIT
+018800             END-REWRITE
+018900     END-READ.
+019000 2200-APPLY-CHANGE-EXIT.
+019100     EXIT.
+019200
+019300*----------------------------------------------------------------*
+019400 2300-APPLY-DELETE.
+019500*----------------------------------------------------------------*
+019600     MOVE Trans-StudentId TO StudentId.
+019700     READ StudentFile
+019800         INVALID KEY
+019900             ADD 1 TO SM-Reject-Count
+020000         NOT INVALID KEY
+020100             MOVE StudentDetails TO SM-BEFORE-IMAGE
+020200             DELETE StudentFile
+020300                 INVALID KEY
+020400                     ADD 1 TO SM-Reject-Count
+020500                 NOT INVALID KEY
+020600                     ADD 1 TO SM-Delete-Count
+020700                     PERFORM 2900-LOG-TRANSACTION
+020800                         THRU 2900-LOG-TRANSACTION-EXIT
+020900             END-DELETE
+021000     END-READ.
+021100 2300-APPLY-DELETE-EXIT.
+021200     EXIT.
+021300
+021400*----------------------------------------------------------------*
+021500 2900-LOG-TRANSACTION.
+021600*----------------------------------------------------------------*
+021700     MOVE Trans-Action      TO ML-Action.
+021800     MOVE Trans-StudentId   TO ML-StudentId.
+021900     IF Trans-Add
+022000         MOVE SPACES                TO ML-Before-Image
+022100     ELSE
+022200         STRING SM-Bef-Surname SM-Bef-Initials SM-Bef-CourseCode
+022300                SM-Bef-Gender
+022400             DELIMITED BY SIZE INTO ML-Before-Image
+022500     END-IF.
+022600     IF Trans-Delete
+022700         MOVE SPACES                TO ML-After-Image
+022800     ELSE
+022900         STRING Trans-Surname Trans-Initials Trans-CourseCode
+023000                Trans-Gender
+023100             DELIMITED BY SIZE INTO ML-After-Image
+023200     END-IF.
+023300     WRITE MaintLogRecord.
+023350     CALL "AuditLog" USING JobName Trans-StudentId Trans-Action.
+023400 2900-LOG-TRANSACTION-EXIT.
+023500     EXIT.
+023600
+023700*----------------------------------------------------------------*
+023800 8000-PRINT-SUMMARY.
+023900*----------------------------------------------------------------*
+024000     MOVE SM-Add-Count     TO SM-Add-Out.
+024100     MOVE SM-Change-Count  TO SM-Change-Out.
+024200     MOVE SM-Delete-Count  TO SM-Delete-Out.
+024300     MOVE SM-Reject-Count  TO SM-Reject-Out.
+024400     DISPLAY SM-SUMMARY-LINE-1.
+024500     DISPLAY SM-SUMMARY-LINE-2.
+024600     DISPLAY SM-SUMMARY-LINE-3.
+024700     DISPLAY SM-SUMMARY-LINE-4.
+024800 8000-PRINT-SUMMARY-EXIT.
+024900     EXIT.
+025000
+025100*----------------------------------------------------------------*
+025200 9999-EXIT.
+025300*----------------------------------------------------------------*
+025350     CALL "AuditClose".
+025400     CLOSE StudentFile
+025500           TransactionFile
+025600           MaintLogFile.
+025700 9999-EXIT-EXIT.
+025800     EXIT.
