@@ -0,0 +1,291 @@
+001000 IDENTIFICATION DIVISION.
+001100 PROGRAM-ID.     StudRecon.
+001200 AUTHOR.         J PELLETIER.
+001300 INSTALLATION.   REGISTRAR SYSTEMS.
+001400 DATE-WRITTEN.   2026-08-09.
+001500 DATE-COMPILED.
+001600*----------------------------------------------------------------*
+001700*  MODIFICATION HISTORY                                          *
+001800*  2026-08-09  JP  INITIAL VERSION - DAY-OVER-DAY RECONCILIATION *
+001900*                  OF TWO STUDENTS.DAT SNAPSHOTS.                *
+001910*  2026-08-09  JP  CURRFILE NOW READS STUDENTS.VAL (EDITVAL'S    *
+001920*                  OUTPUT) INSTEAD OF STUDENTS.DAT DIRECTLY.     *
+001930*  2026-08-09  JP  CALLS AUDITCLOSE ONCE AT 9999-EXIT NOW THAT   *
+001940*                  AUDITLOG KEEPS AUDIT.LOG OPEN ACROSS CALLS.   *
+002000*----------------------------------------------------------------*
+002100*
+002200*    THIS PROGRAM COMPARES YESTERDAY'S VALIDATED SNAPSHOT
+002300*    (STUDENTS.PRI) AGAINST TODAY'S (STUDENTS.VAL), MATCHING
+002400*    RECORDS BY STUDENTID, AND PRINTS A CONTROL-BREAK CHANGE
+002500*    REPORT LISTING STUDENTS ADDED, STUDENTS DELETED, AND ANY
+002600*    COURSECODE OR GENDER CHANGE FOR STUDENTS PRESENT IN BOTH
+002700*    SNAPSHOTS, SO THE REGISTRAR FEED CAN BE SANITY-CHECKED
+002800*    BEFORE IT GOES INTO NIGHTLY PROCESSING.
+002900*
+003000 ENVIRONMENT DIVISION.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT PriorFile     ASSIGN TO "STUDENTS.PRI"
+003400            ORGANIZATION IS INDEXED
+003500            ACCESS MODE IS SEQUENTIAL
+003600            RECORD KEY IS PS-StudentId.
+003700
+003800     SELECT CurrFile      ASSIGN TO "STUDENTS.VAL"
+003900            ORGANIZATION IS INDEXED
+004000            ACCESS MODE IS SEQUENTIAL
+004100            RECORD KEY IS CS-StudentId.
+004200
+004300 DATA DIVISION.
+004400 FILE SECTION.
+004500 FD  PriorFile.
+004600 01  PriorStudentDetails.
+004700     02  PS-StudentId        PIC 9(7).
+004800     02  PS-StudentName.
+004900         03  PS-Surname      PIC X(8).
+005000         03  PS-Initials     PIC XX.
+005100     02  PS-CourseCode       PIC X(4).
+005200     02  PS-Gender           PIC X.
+005300
+005400 FD  CurrFile.
+005410     COPY STUDENT.CPY REPLACING
+005415            ==StudentDetails== BY ==CurrStudentDetails==
+005420            ==EndOfStudentFile== BY ==CS-EndOfStudentFile==
+005430            ==StudentId== BY ==CS-StudentId==
+005440            ==StudentName== BY ==CS-StudentName==
+005450            ==Surname==     BY ==CS-Surname==
+005460            ==Initials==    BY ==CS-Initials==
+005470            ==CourseCode==  BY ==CS-CourseCode==
+005480            ==Gender==      BY ==CS-Gender==
+005490            ==MaleStudent== BY ==CS-MaleStudent==
+005495            ==FemaleStudent== BY ==CS-FemaleStudent==.
+006200
+006300 WORKING-STORAGE SECTION.
+006400 01  JobName               PIC X(08)   VALUE "STUDRCON".
+006500
+006600 01  RC-SWITCHES.
+006700     02  RC-End-Of-Prior-Sw   PIC X       VALUE "N".
+006800         88  RC-End-Of-Prior      VALUE "Y".
+006900     02  RC-End-Of-Curr-Sw    PIC X       VALUE "N".
+007000         88  RC-End-Of-Curr       VALUE "Y".
+007100     02  RC-Done-Sw           PIC X       VALUE "N".
+007200         88  RC-Done               VALUE "Y".
+007300
+007400 01  RC-COMPARE-KEYS.
+007500     02  RC-Prior-Key         PIC 9(7).
+007600     02  RC-Curr-Key          PIC 9(7).
+007700
+007800 01  RC-COUNTERS.
+007900     02  RC-Add-Count         PIC 9(05)   COMP    VALUE ZERO.
+008000     02  RC-Delete-Count      PIC 9(05)   COMP    VALUE ZERO.
+008100     02  RC-Change-Count      PIC 9(05)   COMP    VALUE ZERO.
+008200
+008300 01  RC-HEADING-LINE.
+008400     02  FILLER     PIC X(38) VALUE
+008500         "STUDENT RECONCILIATION - PRIOR VS CUR".
+008600     02  FILLER     PIC X(14) VALUE "RENT SNAPSHOT".
+008700
+008800 01  RC-ADD-LINE.
+008900     02  FILLER               PIC X(10)   VALUE "ADDED  -- ".
+009000     02  RC-Add-StudentId     PIC 9(07).
+009100     02  FILLER               PIC X(01)   VALUE SPACE.
+009200     02  RC-Add-Surname       PIC X(08).
+009300     02  RC-Add-Initials      PIC X(02).
+009400     02  FILLER               PIC X(01)   VALUE SPACE.
+009500     02  RC-Add-CourseCode    PIC X(04).
+009600     02  FILLER               PIC X(01)   VALUE SPACE.
+009700     02  RC-Add-Gender        PIC X(01).
+009800
+009900 01  RC-DELETE-LINE.
+010000     02  FILLER               PIC X(10)   VALUE "DELETED-- ".
+010100     02  RC-Del-StudentId     PIC 9(07).
+010200     02  FILLER               PIC X(01)   VALUE SPACE.
+010300     02  RC-Del-Surname       PIC X(08).
+010400     02  RC-Del-Initials      PIC X(02).
+010500     02  FILLER               PIC X(01)   VALUE SPACE.
+010600     02  RC-Del-CourseCode    PIC X(04).
+010700     02  FILLER               PIC X(01)   VALUE SPACE.
+010800     02  RC-Del-Gender        PIC X(01).
+010900
+011000 01  RC-CHANGE-LINE.
+011100     02  FILLER               PIC X(10)   VALUE "CHANGED-- ".
+011200     02  RC-Chg-StudentId     PIC 9(07).
+011300     02  FILLER               PIC X(01)   VALUE SPACE.
+011400     02  RC-Chg-Surname       PIC X(08).
+011500     02  RC-Chg-Initials      PIC X(02).
+011600     02  FILLER               PIC X(04)   VALUE SPACES.
+011700     02  FILLER               PIC X(10)   VALUE "COURSE  ".
+011800     02  RC-Chg-Course-From   PIC X(04).
+011900     02  FILLER               PIC X(04)   VALUE " -> ".
+012000     02  RC-Chg-Course-To     PIC X(04).
+012100     02  FILLER               PIC X(02)   VALUE SPACES.
+012200     02  FILLER               PIC X(09)   VALUE "GENDER  ".
+012300     02  RC-Chg-Gender-From   PIC X(01).
+012400     02  FILLER               PIC X(04)   VALUE " -> ".
+012500     02  RC-Chg-Gender-To     PIC X(01).
+012600
+012700 01  RC-SUMMARY-LINE-1.
+012800     02  FILLER        PIC X(17) VALUE "STUDENTS ADDED --".
+012900     02  RC-Add-Out           PIC ZZ,ZZ9.
+013000
+013100 01  RC-SUMMARY-LINE-2.
+013200     02  FILLER        PIC X(17) VALUE "STUDENTS DELETED-".
+013300     02  RC-Delete-Out        PIC ZZ,ZZ9.
+013400
+013500 01  RC-SUMMARY-LINE-3.
+013600     02  FILLER        PIC X(17) VALUE "STUDENTS CHANGED-".
+013700     02  RC-Change-Out        PIC ZZ,ZZ9.
+013800
+013900 PROCEDURE DIVISION.
+014000*----------------------------------------------------------------*
+014100 0000-MAINLINE.
+014200*----------------------------------------------------------------*
+014300     PERFORM 1000-INITIALIZE
+014400         THRU 1000-INITIALIZE-EXIT.
+014500     PERFORM 2000-RECONCILE
+014600         THRU 2000-RECONCILE-EXIT
+014700         UNTIL RC-Done.
+014800     PERFORM 8000-PRINT-SUMMARY
+014900         THRU 8000-PRINT-SUMMARY-EXIT.
+015000     PERFORM 9999-EXIT
+015100         THRU 9999-EXIT-EXIT.
+015200     STOP RUN.
+015300
+015400*----------------------------------------------------------------*
+015500 1000-INITIALIZE.
+015600*----------------------------------------------------------------*
+015700     OPEN INPUT PriorFile.
+015800     OPEN INPUT CurrFile.
+015900     DISPLAY RC-HEADING-LINE.
+016000     DISPLAY SPACE.
+016100     PERFORM 1100-READ-PRIOR
+016200         THRU 1100-READ-PRIOR-EXIT.
+016300     PERFORM 1200-READ-CURR
+016400         THRU 1200-READ-CURR-EXIT.
+016500 1000-INITIALIZE-EXIT.
+016600     EXIT.
+016700
+016800*----------------------------------------------------------------*
+016900 1100-READ-PRIOR.
+017000*----------------------------------------------------------------*
+017100     READ PriorFile NEXT RECORD
+017200         AT END
+017300             SET RC-End-Of-Prior TO TRUE
+017400             MOVE HIGH-VALUES TO RC-Prior-Key
+017500     END-READ.
+017600     IF NOT RC-End-Of-Prior
+017700         MOVE PS-StudentId TO RC-Prior-Key
+017800     END-IF.
+017900 1100-READ-PRIOR-EXIT.
+018000     EXIT.
+018100
+018200*----------------------------------------------------------------*
+018300 1200-READ-CURR.
+018400*----------------------------------------------------------------*
+018500     READ CurrFile NEXT RECORD
+018600         AT END
+018700             SET RC-End-Of-Curr TO TRUE
+018800             MOVE HIGH-VALUES TO RC-Curr-Key
+018900     END-READ.
+019000     IF NOT RC-End-Of-Curr
+019100         MOVE CS-StudentId TO RC-Curr-Key
+019200     END-IF.
+019300 1200-READ-CURR-EXIT.
+019400     EXIT.
+019500
+019600*----------------------------------------------------------------*
+019700 2000-RECONCILE.
+019800*----------------------------------------------------------------*
+019900     IF RC-End-Of-Prior AND RC-End-Of-Curr
+020000         SET RC-Done TO TRUE
+020100     ELSE
+020200         EVALUATE TRUE
+020300             WHEN RC-Prior-Key < RC-Curr-Key
+020400                 PERFORM 2100-REPORT-DELETE
+020500                     THRU 2100-REPORT-DELETE-EXIT
+020600                 PERFORM 1100-READ-PRIOR
+020700                     THRU 1100-READ-PRIOR-EXIT
+020800             WHEN RC-Curr-Key < RC-Prior-Key
+020900                 PERFORM 2200-REPORT-ADD
+021000                     THRU 2200-REPORT-ADD-EXIT
+021100                 PERFORM 1200-READ-CURR
+021200                     THRU 1200-READ-CURR-EXIT
+021300             WHEN OTHER
+021400                 PERFORM 2300-REPORT-CHANGE
+021500                     THRU 2300-REPORT-CHANGE-EXIT
+021600                 PERFORM 1100-READ-PRIOR
+021700                     THRU 1100-READ-PRIOR-EXIT
+021800                 PERFORM 1200-READ-CURR
+021900                     THRU 1200-READ-CURR-EXIT
+022000         END-EVALUATE
+022100     END-IF.
+022200 2000-RECONCILE-EXIT.
+022300     EXIT.
+022400
+022500*----------------------------------------------------------------*
+022600 2100-REPORT-DELETE.
+022700*----------------------------------------------------------------*
+022800     MOVE PS-StudentId     TO RC-Del-StudentId.
+022900     MOVE PS-Surname       TO RC-Del-Surname.
+023000     MOVE PS-Initials      TO RC-Del-Initials.
+023100     MOVE PS-CourseCode    TO RC-Del-CourseCode.
+023200     MOVE PS-Gender        TO RC-Del-Gender.
+023300     DISPLAY RC-DELETE-LINE.
+023400     CALL "AuditLog" USING JobName PS-StudentId "R".
+023500     ADD 1 TO RC-Delete-Count.
+023600 2100-REPORT-DELETE-EXIT.
+023700     EXIT.
+023800
+023900*----------------------------------------------------------------*
+024000 2200-REPORT-ADD.
+024100*----------------------------------------------------------------*
+024200     MOVE CS-StudentId     TO RC-Add-StudentId.
+024300     MOVE CS-Surname       TO RC-Add-Surname.
+024400     MOVE CS-Initials      TO RC-Add-Initials.
+024500     MOVE CS-CourseCode    TO RC-Add-CourseCode.
+024600     MOVE CS-Gender        TO RC-Add-Gender.
+024700     DISPLAY RC-ADD-LINE.
+024800     CALL "AuditLog" USING JobName CS-StudentId "R".
+024900     ADD 1 TO RC-Add-Count.
+025000 2200-REPORT-ADD-EXIT.
+025100     EXIT.
+025200
+025300*----------------------------------------------------------------*
+025400 2300-REPORT-CHANGE.
+025500*----------------------------------------------------------------*
+025600     CALL "AuditLog" USING JobName CS-StudentId "R".
+025700     IF PS-CourseCode NOT = CS-CourseCode
+025800        OR PS-Gender NOT = CS-Gender
+025900         MOVE CS-StudentId      TO RC-Chg-StudentId
+026000         MOVE CS-Surname        TO RC-Chg-Surname
+026100         MOVE CS-Initials       TO RC-Chg-Initials
+026200         MOVE PS-CourseCode     TO RC-Chg-Course-From
+026300         MOVE CS-CourseCode     TO RC-Chg-Course-To
+026400         MOVE PS-Gender         TO RC-Chg-Gender-From
+026500         MOVE CS-Gender         TO RC-Chg-Gender-To
+026600         DISPLAY RC-CHANGE-LINE
+026700         ADD 1 TO RC-Change-Count
+026800     END-IF.
+026900 2300-REPORT-CHANGE-EXIT.
+027000     EXIT.
+027100
+027200*----------------------------------------------------------------*
+027300 8000-PRINT-SUMMARY.
+027400*----------------------------------------------------------------*
+027500     MOVE RC-Add-Count     TO RC-Add-Out.
+027600     MOVE RC-Delete-Count  TO RC-Delete-Out.
+027700     MOVE RC-Change-Count  TO RC-Change-Out.
+027800     DISPLAY SPACE.
+027900     DISPLAY RC-SUMMARY-LINE-1.
+028000     DISPLAY RC-SUMMARY-LINE-2.
+028100     DISPLAY RC-SUMMARY-LINE-3.
+028200 8000-PRINT-SUMMARY-EXIT.
+028300     EXIT.
+028400
+028500*----------------------------------------------------------------*
+028600 9999-EXIT.
+028700*----------------------------------------------------------------*
+028750     CALL "AuditClose".
+028800     CLOSE PriorFile
+028900           CurrFile.
+029000 9999-EXIT-EXIT.
+029100     EXIT.
