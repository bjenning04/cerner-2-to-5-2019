@@ -0,0 +1,17 @@
+      *-----------------------------------------------------------*
+      *  AUDITREC.CPY                                               *
+      *  One entry in AUDIT.LOG - which job touched which           *
+      *  StudentId, when, and what it did to the record.             *
+      *-----------------------------------------------------------*
+       01 AuditLogRecord.
+          02  Audit-JobName      PIC X(08).
+          02  Audit-Date         PIC 9(06).
+          02  Audit-Time         PIC 9(08).
+          02  Audit-StudentId    PIC 9(07).
+          02  Audit-Action       PIC X(01).
+              88  Audit-Read        VALUE "R".
+              88  Audit-Add         VALUE "A".
+              88  Audit-Change      VALUE "C".
+              88  Audit-Delete      VALUE "D".
+              88  Audit-Validated   VALUE "V".
+              88  Audit-Rejected    VALUE "J".
