@@ -0,0 +1,16 @@
+      *-----------------------------------------------------------*
+      *  STUDENT.CPY                                               *
+      *  StudentDetails record layout - shared by every program    *
+      *  that reads or writes the student master file.             *
+      *  StudentId is the record key on the indexed master.        *
+      *-----------------------------------------------------------*
+       01 StudentDetails.
+          88  EndOfStudentFile  VALUE HIGH-VALUES.
+          02  StudentId       PIC 9(7).
+          02  StudentName.
+              03 Surname      PIC X(8).
+              03 Initials     PIC XX.
+          02  CourseCode      PIC X(4).
+          02  Gender          PIC X.
+              88  MaleStudent    VALUE "M".
+              88  FemaleStudent  VALUE "F".
