@@ -0,0 +1,16 @@
+      *-----------------------------------------------------------*
+      *  TRANREC.CPY                                                *
+      *  Maintenance transaction record - one ADD/CHANGE/DELETE     *
+      *  action against the student master, keyed by StudentId.     *
+      *-----------------------------------------------------------*
+       01 MaintTransaction.
+          02  Trans-Action          PIC X(01).
+              88  Trans-Add            VALUE "A".
+              88  Trans-Change         VALUE "C".
+              88  Trans-Delete         VALUE "D".
+          02  Trans-StudentId       PIC 9(7).
+          02  Trans-StudentName.
+              03 Trans-Surname      PIC X(8).
+              03 Trans-Initials     PIC XX.
+          02  Trans-CourseCode      PIC X(4).
+          02  Trans-Gender          PIC X.
