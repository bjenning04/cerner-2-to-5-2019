@@ -0,0 +1,18 @@
+      *-----------------------------------------------------------*
+      *  DEMOREC.CPY                                                *
+      *  StudentDemographics record for STUDENTDEMO.DAT - contact   *
+      *  details kept by the registrar's office, keyed by            *
+      *  StudentId so it can be joined to StudentDetails.            *
+      *-----------------------------------------------------------*
+       01 StudentDemographics.
+          02  Demo-StudentId          PIC 9(7).
+          02  Demo-DateOfBirth        PIC 9(8).
+          02  Demo-Address.
+              03 Demo-Street          PIC X(20).
+              03 Demo-City            PIC X(15).
+              03 Demo-State           PIC X(2).
+              03 Demo-ZipCode         PIC X(9).
+          02  Demo-Phone              PIC X(10).
+          02  Demo-Emergency-Contact.
+              03 Demo-EC-Name         PIC X(20).
+              03 Demo-EC-Phone        PIC X(10).
