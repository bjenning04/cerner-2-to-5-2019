@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------*
+      *  COURSE.CPY                                                 *
+      *  CourseRecord layout for the COURSES.DAT cross-reference    *
+      *  master.  CourseCode is the record key.                     *
+      *-----------------------------------------------------------*
+       01 CourseRecord.
+          02  CourseCode      PIC X(4).
+          02  CourseTitle     PIC X(20).
+          02  CreditHours     PIC 9(2).
+          02  Department      PIC X(10).
