@@ -0,0 +1,8 @@
+      *-----------------------------------------------------------*
+      *  CHKPTREC.CPY                                               *
+      *  Checkpoint record for restartable student file reads -     *
+      *  the last StudentId processed and the run's record count.   *
+      *-----------------------------------------------------------*
+       01 CheckpointRecord.
+          02  Chkpt-StudentId       PIC 9(7).
+          02  Chkpt-Record-Count    PIC 9(7).
