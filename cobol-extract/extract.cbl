@@ -0,0 +1,141 @@
+001000 IDENTIFICATION DIVISION.
+001100 PROGRAM-ID.     FinAidExt.
+001200 AUTHOR.         J PELLETIER.
+001300 INSTALLATION.   REGISTRAR SYSTEMS.
+001400 DATE-WRITTEN.   2026-08-09.
+001500 DATE-COMPILED.
+001600*----------------------------------------------------------------*
+001700*  MODIFICATION HISTORY                                          *
+001800*  2026-08-09  JP  INITIAL VERSION - FIXED-LAYOUT ENROLLMENT     *
+001900*                  EXTRACT FOR THE FINANCIAL AID OFFICE.         *
+001910*  2026-08-09  JP  NOW READS STUDENTS.VAL (EDITVAL'S OUTPUT)     *
+001920*                  INSTEAD OF STUDENTS.DAT DIRECTLY.             *
+001930*  2026-08-09  JP  CALLS AUDITCLOSE ONCE AT 9999-EXIT NOW THAT   *
+001940*                  AUDITLOG KEEPS AUDIT.LOG OPEN ACROSS CALLS.   *
+002000*----------------------------------------------------------------*
+002100*
+002200*    THIS PROGRAM READS STUDENTS.VAL AND WRITES ONE FIXED-LENGTH
+002300*    EXTRACT RECORD PER STUDENT TO FINAID.EXT, IN THE LAYOUT THE
+002400*    FINANCIAL AID OFFICE HAS ASKED FOR (STUDENTID, SURNAME,
+002500*    INITIALS, COURSECODE, GENDER, PLUS THE DATE THE EXTRACT WAS
+002600*    RUN) SO ENROLLMENT DATA NO LONGER HAS TO BE RETYPED BY HAND
+002700*    INTO THEIR INTAKE SPREADSHEET.
+002800*
+002900 ENVIRONMENT DIVISION.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT StudentFile   ASSIGN TO "STUDENTS.VAL"
+003300            ORGANIZATION IS INDEXED
+003400            ACCESS MODE IS SEQUENTIAL
+003500            RECORD KEY IS StudentId.
+003600
+003700     SELECT ExtractFile   ASSIGN TO "FINAID.EXT"
+003800            ORGANIZATION IS LINE SEQUENTIAL.
+003900
+004000 DATA DIVISION.
+004100 FILE SECTION.
+004200 FD  StudentFile.
+004300     COPY STUDENT.CPY.
+004400
+004500 FD  ExtractFile.
+004600 01  FinAidExtractRecord.
+004700     02  FE-StudentId        PIC 9(7).
+004800     02  FE-Surname          PIC X(8).
+004900     02  FE-Initials         PIC XX.
+005000     02  FE-CourseCode       PIC X(4).
+005100     02  FE-Gender           PIC X.
+005200     02  FE-RunDate          PIC 9(8).
+005300
+005400 WORKING-STORAGE SECTION.
+005500 01  JobName               PIC X(08)   VALUE "FINAIDX".
+005600
+005700 01  FE-COUNTERS.
+005800     02  FE-Extract-Count     PIC 9(07)   COMP    VALUE ZERO.
+005900
+006000 01  FE-RUN-DATE-FIELDS.
+006100     02  FE-Run-Date-YY        PIC 9(2).
+006200     02  FE-Run-Date-MM        PIC 9(2).
+006300     02  FE-Run-Date-DD        PIC 9(2).
+006400
+006500 01  FE-Run-Date-CCYYMMDD.
+006600     02  FE-Run-Date-Century   PIC 9(2)    VALUE 20.
+006700     02  FE-Run-Date-YY-Out    PIC 9(2).
+006800     02  FE-Run-Date-MM-Out    PIC 9(2).
+006900     02  FE-Run-Date-DD-Out    PIC 9(2).
+007000
+007100 01  FE-SUMMARY-LINE.
+007200     02  FILLER        PIC X(24) VALUE "RECORDS EXTRACTED ------".
+007300     02  FE-Extract-Out       PIC ZZZ,ZZ9.
+007400
+007500 PROCEDURE DIVISION.
+007600*----------------------------------------------------------------*
+007700 0000-MAINLINE.
+007800*----------------------------------------------------------------*
+007900     PERFORM 1000-INITIALIZE
+008000         THRU 1000-INITIALIZE-EXIT.
+008100     PERFORM 2000-EXTRACT-RECORD
+008200         THRU 2000-EXTRACT-RECORD-EXIT
+008300         UNTIL EndOfStudentFile.
+008400     PERFORM 8000-PRINT-SUMMARY
+008500         THRU 8000-PRINT-SUMMARY-EXIT.
+008600     PERFORM 9999-EXIT
+008700         THRU 9999-EXIT-EXIT.
+008800     STOP RUN.
+008900
+009000*----------------------------------------------------------------*
+009100 1000-INITIALIZE.
+009200*----------------------------------------------------------------*
+009300     OPEN INPUT  StudentFile.
+009400     OPEN OUTPUT ExtractFile.
+009500     ACCEPT FE-RUN-DATE-FIELDS FROM DATE.
+009600     MOVE FE-Run-Date-YY TO FE-Run-Date-YY-Out.
+009700     MOVE FE-Run-Date-MM TO FE-Run-Date-MM-Out.
+009800     MOVE FE-Run-Date-DD TO FE-Run-Date-DD-Out.
+009900     PERFORM 1100-READ-STUDENT
+010000         THRU 1100-READ-STUDENT-EXIT.
+010100 1000-INITIALIZE-EXIT.
+010200     EXIT.
+010300
+010400*----------------------------------------------------------------*
+010500 1100-READ-STUDENT.
+010600*----------------------------------------------------------------*
+010700     READ StudentFile
+010800         AT END
+010900             SET EndOfStudentFile TO TRUE
+011000     END-READ.
+011100 1100-READ-STUDENT-EXIT.
+011200     EXIT.
+011300
+011400*----------------------------------------------------------------*
+011500 2000-EXTRACT-RECORD.
+011600*----------------------------------------------------------------*
+011700     MOVE StudentId       TO FE-StudentId.
+011800     MOVE Surname         TO FE-Surname.
+011900     MOVE Initials        TO FE-Initials.
+012000     MOVE CourseCode      TO FE-CourseCode.
+012100     MOVE Gender          TO FE-Gender.
+012200     MOVE FE-Run-Date-CCYYMMDD TO FE-RunDate.
+012300     WRITE FinAidExtractRecord.
+012400     CALL "AuditLog" USING JobName StudentId "R".
+012500     ADD 1 TO FE-Extract-Count.
+012600     PERFORM 1100-READ-STUDENT
+012700         THRU 1100-READ-STUDENT-EXIT.
+012800 2000-EXTRACT-RECORD-EXIT.
+012900     EXIT.
+013000
+013100*----------------------------------------------------------------*
+013200 8000-PRINT-SUMMARY.
+013300*----------------------------------------------------------------*
+013400     MOVE FE-Extract-Count TO FE-Extract-Out.
+013500     DISPLAY FE-SUMMARY-LINE.
+013600 8000-PRINT-SUMMARY-EXIT.
+013700     EXIT.
+013800
+013900*----------------------------------------------------------------*
+014000 9999-EXIT.
+014100*----------------------------------------------------------------*
+014150     CALL "AuditClose".
+014200     CLOSE StudentFile
+014300           ExtractFile.
+014400 9999-EXIT-EXIT.
+014500     EXIT.
